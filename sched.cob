@@ -1,259 +1,1279 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ScheduleMaker.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ScheduleFile ASSIGN TO "ScheduleFile.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TempFile ASSIGN TO "Temp.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ScheduleFile.
-       01 ScheduleRecord.
-           05 TaskDate       PIC X(10).
-           05 TaskDescription PIC X(50).
-
-       FD TempFile.
-       01 TempRecord.
-           05 TempTaskDate       PIC X(10).
-           05 TempTaskDescription PIC X(50).
-
-       WORKING-STORAGE SECTION.
-       01 UserChoice PIC X.
-       01 EOF        PIC X VALUE 'N'.
-       01 Username PIC X(20).
-       01 Password PIC X(20).
-       01 ValidUsername PIC X(20) VALUE 'user'.
-       01 ValidPassword PIC X(20) VALUE 'pass'.
-       01 TaskDateInput PIC X(10).
-       01 TaskDescriptionInput PIC X(50).
-
-       PROCEDURE DIVISION.
-      *    OPEN INPUT ScheduleFile.
-      *    OPEN OUTPUT TempFile.
-
-      *    PERFORM UNTIL EOF = 'Y'
-      *        READ ScheduleFile
-      *            AT END
-      *                MOVE 'Y' TO EOF
-      *            NOT AT END
-      *                MOVE TaskDate TO TempTaskDate
-      *                MOVE TaskDescription TO TempTaskDescription
-      *                WRITE TempRecord
-      *    END-PERFORM.
-
-      *    CLOSE ScheduleFile.
-      *    CLOSE TempFile.
-
-           PERFORM DisplayLogin Until Username = ValidUsername AND
-           Password = ValidPassword
-
-           STOP RUN.
-
-       DisplayLogin.
-           DISPLAY 'Enter username: ' WITH NO ADVANCING.
-           ACCEPT Username.
-
-           DISPLAY 'Enter password: ' WITH NO ADVANCING.
-           ACCEPT Password.
-
-           IF Username = ValidUsername AND Password = ValidPassword
-               DISPLAY 'Login successful.'
-               PERFORM DisplayMenu UNTIL UserChoice = '5'.
-           IF NOT(Username = ValidUsername AND Password = ValidPassword)
-               DISPLAY 'Invalid username or password.'
-           .
-
-       DisplayMenu.
-            DISPLAY "Schedule Maker Menu".
-            DISPLAY "1. View Schedule".
-            DISPLAY "2. Add Task".
-            DISPLAY "3. Edit Task".
-            DISPLAY "4. Delete Task".
-            DISPLAY "5. Exit".
-            ACCEPT UserChoice.
-        
-            PERFORM ProcessOption.
-        
-           
-       
-       
-       ProcessOption.
-            EVALUATE UserChoice
-                WHEN '1' PERFORM ViewSchedule
-                WHEN '2' PERFORM AddTask
-                WHEN '3' PERFORM EditTask
-                WHEN '4' PERFORM DeleteTask
-                WHEN '5' PERFORM ConfirmExit
-                WHEN OTHER DISPLAY "Invalid Choice"
-            END-EVALUATE.
-       ConfirmExit.
-            DISPLAY "Do you want to exit? (Y/N):".
-            ACCEPT UserChoice.
-        
-           IF UserChoice = 'Y' 
-                DISPLAY "Exiting Schedule Maker. Thank you!"
-                STOP RUN
-            EXIT.
-                
-           
-               
-
-       ViewSchedule.
-           MOVE 'N' TO EOF
-           OPEN INPUT ScheduleFile.
-
-           DISPLAY "Schedule:".
-           PERFORM UNTIL EOF = 'Y'
-               READ ScheduleFile
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       DISPLAY "Date: " TaskDate
-                               "Task: " TaskDescription
-           END-PERFORM.
-
-           CLOSE ScheduleFile.
-
-       AddTask.
-           DISPLAY "Enter Task Date (YYYY-MM-DD):".
-           ACCEPT TaskDate.
-
-           DISPLAY "Enter Task Description:".
-           ACCEPT TaskDescription.
-
-           OPEN EXTEND ScheduleFile.
-           WRITE ScheduleRecord.
-           CLOSE ScheduleFile.
-
-           DISPLAY "Task Added Successfully".
-
-      *EditTask.
-      *    DISPLAY "Enter Task Date to Edit (YYYY-MM-DD):".
-      *    ACCEPT TaskDate.
-
-      *    OPEN INPUT ScheduleFile.
-      *    OPEN OUTPUT TempFile.
-
-      *    PERFORM UNTIL EOF = 'Y'
-      *        READ ScheduleFile
-      *            AT END
-      *                MOVE 'Y' TO EOF
-      *            NOT AT END
-      *                IF TaskDate = TempTaskDate
-      *                    DISPLAY "Enter Updated Task Description:"
-      *                    ACCEPT TempTaskDescription
-
-      *                    MOVE TaskDate TO TempTaskDate
-      *                    MOVE TempTaskDescription TO TempRecord
-      *                    WRITE TempRecord
-      *                ELSE
-      *                    WRITE ScheduleRecord TO TemRecord
-      *    END-PERFORM.
-
-      *    CLOSE ScheduleFile.
-      *    CLOSE TempFile.
-
-      *    CALL "SYSTEM" USING "mv TempFile ScheduleFile".
-      *    DISPLAY "Task Updated Successfully".
-
-       EditTask.
-      *    Writing the records from Schedule file to TempFile    
-           
-           DISPLAY "Enter Task Date (YYYY-MM-DD) to edit:".
-           ACCEPT TaskDateInput.
-
-           MOVE 'N' TO EOF
-
-           OPEN INPUT ScheduleFile. 
-           OPEN OUTPUT TempFile.
-
-           PERFORM UNTIL EOF = 'Y'
-               READ ScheduleFile
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       IF TaskDateInput = TaskDate
-                           DISPLAY "Enter updated Task Description:"
-                           ACCEPT TempTaskDescription
-                           MOVE TaskDate TO TempTaskDate
-                           WRITE TempRecord
-                       ELSE
-                           MOVE TaskDate TO TempTaskDate
-                           MOVE TaskDescription TO TempTaskDescription
-                           WRITE TempRecord
-                       END-IF
-           END-PERFORM.
-
-           CLOSE ScheduleFile.
-           CLOSE TempFile.
-      
-      *    Writing the records from Tempfile to ScheduleFile
-           MOVE 'N' TO EOF
-           
-           OPEN OUTPUT ScheduleFile.
-           OPEN INPUT TempFile.
-
-           PERFORM UNTIL EOF = 'Y'
-               READ TempFile
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       MOVE TempTaskDate TO TaskDate
-                       MOVE TempTaskDescription TO TaskDescription
-                       WRITE ScheduleRecord
-           END-PERFORM.
-
-           CLOSE TempFile.
-           CLOSE ScheduleFile.
-
-           DISPLAY "Task Updated Successfully".
-
-
-
-       DeleteTask.
-           DISPLAY "Enter Task Date (YYYY-MM-DD) to delete:".
-           ACCEPT TaskDateInput.
-
-           OPEN INPUT ScheduleFile.
-           OPEN OUTPUT TempFile.
-
-           MOVE 'N' TO EOF.
-
-           PERFORM UNTIL EOF = 'Y'
-            READ ScheduleFile
-                AT END
-                    MOVE 'Y' TO EOF
-                NOT AT END
-                    IF TaskDateInput = TaskDate
-                        DISPLAY "Task Deleted:" TaskDate
-                    ELSE
-                        MOVE TaskDate TO TempTaskDate
-                        MOVE TaskDescription TO TempTaskDescription
-                        WRITE TempRecord
-                    END-IF
-           END-PERFORM.
-
-           CLOSE ScheduleFile.
-           CLOSE TempFile.
-
-           MOVE 'N' TO EOF.
-
-           OPEN OUTPUT ScheduleFile.
-           OPEN INPUT TempFile.
-
-           PERFORM UNTIL EOF = 'Y'
-            READ TempFile
-                AT END
-                    MOVE 'Y' TO EOF
-                NOT AT END
-                    MOVE TempTaskDate TO TaskDate
-                    MOVE TempTaskDescription TO TaskDescription
-                    WRITE ScheduleRecord
-           END-PERFORM.
-
-           CLOSE TempFile.
-           CLOSE ScheduleFile.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ScheduleMaker.
+000300 AUTHOR. D. OKAFOR.
+000400 INSTALLATION. OPERATIONS SUPPORT.
+000500 DATE-WRITTEN. 03/14/2019.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*---------------------------------------------------------*
+001000*  03/14/2019  DO  ORIGINAL WRITTEN - SINGLE-USER SCHEDULE  *
+001100*                   MAKER BACKED BY LINE SEQUENTIAL FILE.   *
+001200*  08/08/2026  DO  SCHEDULEFILE REORGANIZED AS AN INDEXED   *
+001300*                   FILE KEYED ON TASKDATE + TASKSEQ SO     *
+001400*                   EDITS AND DELETES NO LONGER REQUIRE A   *
+001500*                   FULL REWRITE THROUGH TEMPFILE.          *
+001600*  08/08/2026  DO  ADDED TASKID SO SEVERAL TASKS CAN SHARE  *
+001700*                   ONE DATE; EDIT AND DELETE NOW PROMPT    *
+001800*                   FOR TASKID RATHER THAN DATE ALONE.      *
+001900*  08/08/2026  DO  LOGIN NOW VALIDATES AGAINST USERFILE     *
+002000*                   INSTEAD OF A HARDCODED USER; TASKS ARE  *
+002100*                   TAGGED WITH THE OWNER'S DEPARTMENT CODE *
+002200*                   AND VIEWSCHEDULE SHOWS ONLY THAT         *
+002300*                   DEPARTMENT'S TASKS.                      *
+002400*  08/08/2026  DO  ADD/EDIT/DELETE NOW APPEND AN AUDIT LOG   *
+002500*                   RECORD TO AUDITLOG RECORDING WHO DID     *
+002600*                   WHAT AND WHEN, WITH BEFORE/AFTER TEXT.   *
+002700*  08/08/2026  DO  ADDED A PAGE-HEADED REPORT MODE, BY DATE  *
+002800*                   RANGE OR KEYWORD, WRITTEN TO REPORTFILE. *
+002900*  08/08/2026  DO  ADD-TASK NOW SUPPORTS DAILY/WEEKLY/        *
+003000*                   MONTHLY RECURRENCE; ONE ANCHOR ENTRY      *
+003100*                   GENERATES ITS FUTURE OCCURRENCES.         *
+003200*  08/08/2026  DO  ADD-TASK NOW WARNS ON A DOUBLE-BOOKED      *
+003300*                   DATE, SHOWING THE EXISTING DESCRIPTION,   *
+003400*                   AND LETS THE OPERATOR CONFIRM OR CANCEL.  *
+003500*  08/08/2026  DO  EDIT AND DELETE NOW BACK UP SCHEDULEFILE   *
+003600*                   BEFORE THE REWRITE/DELETE; ADDED A MENU   *
+003700*                   OPTION TO RESTORE FROM THE LATEST BACKUP. *
+003800*  08/08/2026  DO  ADD-TASK AND THE EDIT-TASK DATE PROMPT     *
+003900*                   NOW VALIDATE TASKDATE AS A REAL CALENDAR  *
+004000*                   DATE AND REPROMPT ON BAD INPUT.           *
+004100*  08/08/2026  DO  ADDED A CSV EXPORT OPTION TO THE MENU,     *
+004200*                   WRITING SCHEDULEFILE OUT AS A COMMA-      *
+004300*                   DELIMITED EXTRACT.                        *
+004400*  08/08/2026  DO  EDIT/DELETE TASKID LOOKUP AND THE DOUBLE-   *
+004500*                   BOOKING CHECK NOW SCOPE TO THE LOGGED-IN   *
+004600*                   OWNER; RECUR-UNTIL DATE IS NOW VALIDATED   *
+004700*                   AND GENERATED OCCURRENCES ARE CHECKED FOR  *
+004800*                   DOUBLE-BOOKING; CSV EXPORT QUOTES A         *
+004900*                   DESCRIPTION CONTAINING A COMMA AND THE      *
+005000*                   EXPORT LINE WAS WIDENED TO FIT IT; THE      *
+005100*                   SCHEDULEFILE BACKUP/RESTORE NOW COPIES      *
+005200*                   ALL SCHEDULEFILE.* FILES, NOT JUST THE      *
+005300*                   DATA FILE, IN CASE THE INDEX IS KEPT         *
+005400*                   SEPARATELY.                                 *
+005500*  08/08/2026  DO  EXIT CONFIRMATION NO LONGER FALLS THROUGH    *
+005600*                   TO STOP RUN ON "N"; BACKUP/RESTORE COMMANDS *
+005700*                   NO LONGER OVERFLOW OR LEAVE STRAY BLANKS;    *
+005800*                   EDIT/DELETE NOW FIND A TASK BY A DIRECT      *
+005900*                   KEYED READ INSTEAD OF A FULL SCAN; THE       *
+006000*                   FIRST LOGIN ON A NEW INSTALLATION CREATES    *
+006100*                   USERFILE'S FIRST ACCOUNT; AND AUDITLOG,      *
+006200*                   REPORTFILE, AND CSV EXPORT NOW CHECK THEIR   *
+006300*                   OPEN STATUS.                                 *
+006400*---------------------------------------------------------*
+006500
+006600 ENVIRONMENT DIVISION.
+006700 INPUT-OUTPUT SECTION.
+006800 FILE-CONTROL.
+006900     SELECT ScheduleFile ASSIGN TO "ScheduleFile.dat"
+007000         ORGANIZATION IS INDEXED
+007100         ACCESS MODE IS DYNAMIC
+007200         RECORD KEY IS SCHD-KEY
+007300         FILE STATUS IS ScheduleStatus.
+007400
+007500     SELECT UserFile ASSIGN TO "UserFile.dat"
+007600         ORGANIZATION IS INDEXED
+007700         ACCESS MODE IS DYNAMIC
+007800         RECORD KEY IS UsrUsername
+007900         FILE STATUS IS UserStatus.
+008000
+008100     SELECT AuditFile ASSIGN TO "AuditLog.dat"
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS AuditStatus.
+008400
+008500     SELECT ReportFile ASSIGN TO "ReportFile.dat"
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS ReportStatus.
+008800
+008900     SELECT LatestBackupFile ASSIGN TO "LatestBackup.dat"
+009000         ORGANIZATION IS LINE SEQUENTIAL
+009100         FILE STATUS IS LatestBackupStatus.
+009200
+009300     SELECT CsvFile ASSIGN TO "ScheduleExport.csv"
+009400         ORGANIZATION IS LINE SEQUENTIAL
+009500         FILE STATUS IS CsvStatus.
+009600
+009700 DATA DIVISION.
+009800 FILE SECTION.
+009900 FD  ScheduleFile.
+010000     COPY SCHDREC.
+010100
+010200 FD  UserFile.
+010300     COPY USRREC.
+010400
+010500 FD  AuditFile.
+010600     COPY AUDTREC.
+010700
+010800 FD  ReportFile.
+010900 01  ReportLine                      PIC X(80).
+011000
+011100 FD  LatestBackupFile.
+011200 01  LatestBackupLine                PIC X(40).
+011300
+011400 FD  CsvFile.
+011500 01  CsvLine                         PIC X(95).
+011600
+011700 WORKING-STORAGE SECTION.
+011800 77  ScheduleStatus                  PIC XX.
+011900 77  UserStatus                      PIC XX.
+012000 77  AuditStatus                     PIC XX.
+012100 77  ReportStatus                    PIC XX.
+012200 77  LatestBackupStatus               PIC XX.
+012300 77  CsvStatus                       PIC XX.
+012400 77  EOF-SW                          PIC X VALUE 'N'.
+012500     88  EOF                             VALUE 'Y'.
+012600 77  FoundSw                         PIC X VALUE 'N'.
+012700     88  TaskFound                      VALUE 'Y'.
+012800 77  ProceedSw                       PIC X VALUE 'Y'.
+012900     88  ProceedWithAdd                  VALUE 'Y'.
+013000 77  LoginSw                         PIC X VALUE 'N'.
+013100     88  LoginOk                         VALUE 'Y'.
+013200 77  UserChoice                      PIC X.
+013300 77  ConfirmAnswer                   PIC X.
+013400 77  Username                        PIC X(20).
+013500 77  UserPassword                    PIC X(20).
+013600 77  LoggedInOwner                   PIC X(10).
+013700 77  NextSeq                         PIC 9(05).
+013800 77  OldDescription                  PIC X(50).
+013900 77  OldTaskDate                     PIC X(10).
+014000 77  ValidDateSw                     PIC X VALUE 'N'.
+014100     88  ValidDate                       VALUE 'Y'.
+014200 77  DateToValidate                  PIC X(10).
+014300 77  RecurCodeValidSw                PIC X VALUE 'N'.
+014400     88  RecurCodeOK                     VALUE 'Y'.
+014500
+014600 01  TaskInput.
+014700     05  TaskDateInput                PIC X(10).
+014800     05  TaskDescInput                PIC X(50).
+014900     05  TaskIDInput                  PIC X(16).
+015000     05  TaskDateUpdateInput          PIC X(10).
+015100     05  RecurCodeInput               PIC X(01).
+015200         88  RecurNone                    VALUE 'N'.
+015300         88  RecurCodeValid                VALUE 'N' 'D' 'W' 'M'.
+015400     05  RecurEndDateInput            PIC X(10).
+015500
+015600*---------------------------------------------------------*
+015700* NEXT-SEQUENCE SEARCH WORK AREA - USED BY ADD-TASK TO     *
+015800* FIND THE NEXT FREE SEQUENCE NUMBER FOR A GIVEN DATE.     *
+015900*---------------------------------------------------------*
+016000 01  SeqSearch.
+016100     05  ScanDate                     PIC X(10).
+016200
+016300*---------------------------------------------------------*
+016400* BACKUP WORK AREA - USED TO BUILD A DATED BACKUP FILE     *
+016500* NAME AND THE SHELL COMMANDS THAT COPY SCHEDULEFILE TO    *
+016600* AND FROM IT.  LATESTBACKUPFILE REMEMBERS THE NAME OF      *
+016700* THE MOST RECENT BACKUP FOR THE RESTORE OPTION.            *
+016800*---------------------------------------------------------*
+016900 01  BackupClock.
+017000     05  BackupDateWork                PIC 9(08).
+017100     05  BackupTimeWork                PIC 9(08).
+017200 77  BackupName                       PIC X(40).
+017300 77  BackupNameLen                    PIC 9(02) COMP.
+017400 77  BackupTrimDoneSw                 PIC X VALUE 'N'.
+017500     88  BackupTrimDone                    VALUE 'Y'.
+017600 77  BackupCmd                        PIC X(100).
+017700 77  BackupOKSw                       PIC X VALUE 'N'.
+017800     88  BackupOK                         VALUE 'Y'.
+017900
+018000*---------------------------------------------------------*
+018100* CSV EXPORT WORK AREA.                                    *
+018200*---------------------------------------------------------*
+018300 77  DescLen                          PIC 9(02).
+018400 77  DescTrimDoneSw                   PIC X VALUE 'N'.
+018500     88  DescTrimDone                     VALUE 'Y'.
+018600 77  CsvCommaCount                    PIC 9(02) COMP.
+018700 77  CsvFieldLen                      PIC 9(02) COMP.
+018800 77  CsvDescField                     PIC X(52).
+018900
+019000*---------------------------------------------------------*
+019100* AUDIT WORK AREA - LOADED BY THE CALLER JUST BEFORE       *
+019200* 9500-WRITE-AUDIT-RECORD IS PERFORMED.                    *
+019300*---------------------------------------------------------*
+019400 01  AuditWork.
+019500     05  AuditAction                  PIC X(10).
+019600     05  AuditTaskIDWork              PIC X(16).
+019700     05  AuditBeforeWork              PIC X(50).
+019800     05  AuditAfterWork               PIC X(50).
+019900
+020000 01  AuditClock.
+020100     05  AuditDateWork                PIC 9(08).
+020200     05  AuditTimeWork                PIC 9(08).
+020300
+020400*---------------------------------------------------------*
+020500* REPORT WORK AREA.                                        *
+020600*---------------------------------------------------------*
+020700 77  ReportModeSw                    PIC X.
+020800     88  ReportByDate                    VALUE 'D'.
+020900     88  ReportByKeyword                 VALUE 'K'.
+021000 77  PageNumber                      PIC 9(03) VALUE 0.
+021100 77  LineCount                       PIC 9(03) VALUE 0.
+021200 77  KeywordLen                      PIC 9(02).
+021300 77  KeywordTally                    PIC 9(03).
+021400 77  TrimDoneSw                      PIC X VALUE 'N'.
+021500     88  TrimDone                        VALUE 'Y'.
+021600
+021700 01  ReportInput.
+021800     05  ReportStartDate              PIC X(10).
+021900     05  ReportEndDate                PIC X(10).
+022000     05  ReportKeyword                PIC X(30).
+022100
+022200*---------------------------------------------------------*
+022300* RECURRENCE WORK AREA - USED BY ADD-TASK TO STEP THE       *
+022400* ANCHOR DATE FORWARD ONE OCCURRENCE AT A TIME.             *
+022500*---------------------------------------------------------*
+022600 77  OccDateFmt                      PIC X(10).
+022700 01  OccDateParts.
+022800     05  OccYear                       PIC 9(04).
+022900     05  OccMonth                      PIC 9(02).
+023000     05  OccDay                        PIC 9(02).
+023100 77  DaysInMonthWork                  PIC 9(02).
+023200 77  LeapSw                           PIC X VALUE 'N'.
+023300     88  LeapYear                          VALUE 'Y'.
+023400 77  YearQuotient                     PIC 9(04).
+023500 77  YearRemainder                    PIC 9(04).
+023600
+023700 PROCEDURE DIVISION.
+023800*===========================================================
+023900 0000-MAINLINE.
+024000     PERFORM 2000-DISPLAY-LOGIN UNTIL LoginOk
+024100     STOP RUN.
+024200
+024300*===========================================================
+024400* LOGIN IS VALIDATED AGAINST USERFILE, WHICH IS MAINTAINED  *
+024500* BY THE ACCOUNT SETUP PROCEDURE.  IF USERFILE HAS NOT BEEN *
+024600* SET UP YET, THE USERNAME AND PASSWORD JUST ENTERED ARE     *
+024700* USED TO CREATE ITS FIRST ACCOUNT, SO THE SYSTEM IS USABLE  *
+024800* ON A BRAND-NEW INSTALLATION WITHOUT A SEPARATE SETUP STEP. *
+024900* A SUCCESSFUL LOGIN CAPTURES THE USER'S OWNER DEPARTMENT    *
+025000* CODE FOR USE BY ADD-TASK AND VIEW-SCHEDULE.                *
+025100*===========================================================
+025200 2000-DISPLAY-LOGIN.
+025300     DISPLAY "Enter username: " WITH NO ADVANCING.
+025400     ACCEPT Username.
+025500
+025600     DISPLAY "Enter password: " WITH NO ADVANCING.
+025700     ACCEPT UserPassword.
+025800
+025900     MOVE 'N' TO LoginSw
+026000     OPEN INPUT UserFile
+026100     IF UserStatus = "35"
+026200         PERFORM 2050-CREATE-FIRST-ACCOUNT
+026300     ELSE
+026400         MOVE Username TO UsrUsername
+026500         READ UserFile
+026600             INVALID KEY
+026700                 CONTINUE
+026800             NOT INVALID KEY
+026900                 IF UsrPassword = UserPassword
+027000                     MOVE 'Y' TO LoginSw
+027100                     MOVE UsrOwnerCode TO LoggedInOwner
+027200                 END-IF
+027300         END-READ
+027400         CLOSE UserFile
+027500     END-IF
+027600
+027700     IF LoginOk
+027800         DISPLAY "Login successful."
+027900         PERFORM 3000-DISPLAY-MENU UNTIL UserChoice = '8'
+028000     ELSE
+028100         DISPLAY "Invalid username or password."
+028200     END-IF.
+028300
+028400*===========================================================
+028500* CREATE THE FIRST USERFILE ACCOUNT FROM THE USERNAME AND    *
+028600* PASSWORD JUST ENTERED.  CALLED ONLY WHEN USERFILE DOES NOT *
+028700* EXIST YET (FILE STATUS "35"), SO THE FIRST PERSON TO RUN   *
+028800* THE PROGRAM ON A NEW INSTALLATION CAN LOG IN WITHOUT A      *
+028900* SEPARATE ACCOUNT SETUP STEP.  LATER ACCOUNTS ARE STILL      *
+029000* ADDED THROUGH THE ACCOUNT SETUP PROCEDURE.                  *
+029100*===========================================================
+029200 2050-CREATE-FIRST-ACCOUNT.
+029300     DISPLAY "No user accounts exist - setting up the first one."
+029400     MOVE SPACES TO UserRecord
+029500     MOVE Username TO UsrUsername
+029600     MOVE UserPassword TO UsrPassword
+029700     DISPLAY "Owner Department Code for this account:"
+029800         WITH NO ADVANCING.
+029900     ACCEPT UsrOwnerCode.
+030000     OPEN OUTPUT UserFile
+030100     WRITE UserRecord
+030200     CLOSE UserFile
+030300     MOVE 'Y' TO LoginSw
+030400     MOVE UsrOwnerCode TO LoggedInOwner
+030500     DISPLAY "Account created for " Username " - logged in.".
+030600
+030700*===========================================================
+030800 3000-DISPLAY-MENU.
+030900     DISPLAY "Schedule Maker Menu".
+031000     DISPLAY "1. View Schedule".
+031100     DISPLAY "2. Add Task".
+031200     DISPLAY "3. Edit Task".
+031300     DISPLAY "4. Delete Task".
+031400     DISPLAY "5. Run Report".
+031500     DISPLAY "6. Restart (Restore From Backup)".
+031600     DISPLAY "7. Export To CSV".
+031700     DISPLAY "8. Exit".
+031800     ACCEPT UserChoice.
+031900     PERFORM 3100-PROCESS-OPTION.
+032000
+032100 3100-PROCESS-OPTION.
+032200     EVALUATE UserChoice
+032300         WHEN '1' PERFORM 4000-VIEW-SCHEDULE
+032400         WHEN '2' PERFORM 5000-ADD-TASK
+032500         WHEN '3' PERFORM 6000-EDIT-TASK
+032600         WHEN '4' PERFORM 7000-DELETE-TASK
+032700         WHEN '5' PERFORM 8000-RUN-REPORT
+032800         WHEN '6' PERFORM 7500-RESTORE-FROM-BACKUP
+032900         WHEN '7' PERFORM 9000-EXPORT-CSV
+033000         WHEN '8' PERFORM 3200-CONFIRM-EXIT
+033100         WHEN OTHER DISPLAY "Invalid Choice"
+033200     END-EVALUATE.
+033300
+033400 3200-CONFIRM-EXIT.
+033500     DISPLAY "Do you want to exit? (Y/N):".
+033600     ACCEPT ConfirmAnswer.
+033700     IF ConfirmAnswer = 'Y'
+033800         DISPLAY "Exiting Schedule Maker. Thank you!"
+033900         STOP RUN
+034000     ELSE
+034100         MOVE SPACES TO UserChoice
+034200     END-IF.
+034300
+034400*===========================================================
+034500* VIEW SCHEDULE SHOWS ONLY TASKS BELONGING TO THE LOGGED-IN *
+034600* USER'S OWNER DEPARTMENT.                                   *
+034700*===========================================================
+034800 4000-VIEW-SCHEDULE.
+034900     MOVE 'N' TO EOF-SW
+035000     OPEN INPUT ScheduleFile
+035100     IF ScheduleStatus = "35"
+035200         DISPLAY "No schedule exists yet - add a task first."
+035300     ELSE
+035400         DISPLAY "Schedule:"
+035500         PERFORM 4100-VIEW-NEXT-RECORD UNTIL EOF
+035600         CLOSE ScheduleFile
+035700     END-IF.
+035800
+035900 4100-VIEW-NEXT-RECORD.
+036000     READ ScheduleFile NEXT RECORD
+036100         AT END
+036200             MOVE 'Y' TO EOF-SW
+036300         NOT AT END
+036400             IF TaskOwner = LoggedInOwner
+036500                 DISPLAY "ID: " TaskID " Date: " TaskDate
+036600                     " Task: " TaskDescription
+036700             END-IF
+036800     END-READ.
+036900
+037000*===========================================================
+037100* ADD TASK - SCHEDULEFILE IS NOW INDEXED, SO A NEW RECORD   *
+037200* IS WRITTEN DIRECTLY RATHER THAN APPENDED TO A FLAT FILE.  *
+037300* SEVERAL TASKS MAY SHARE A DATE, SO THE NEXT FREE SEQUENCE *
+037400* NUMBER IS LOCATED BEFORE THE RECORD IS BUILT.  THE TASK   *
+037500* IS TAGGED WITH THE LOGGED-IN USER'S OWNER CODE, AND A     *
+037600* SUCCESSFUL ADD IS RECORDED IN THE AUDIT LOG.  A RECURRING *
+037700* ENTRY ALSO GENERATES ITS FUTURE OCCURRENCES.  THE DATE IS *
+037800* CHECKED AGAINST EXISTING TASKS FIRST SO THE OPERATOR CAN  *
+037900* CATCH A DOUBLE-BOOKING BEFORE THE RECORD IS WRITTEN.      *
+038000*===========================================================
+038100 5000-ADD-TASK.
+038200     PERFORM 5010-PROMPT-TASK-DATE.
+038300
+038400     DISPLAY "Enter Task Description:".
+038500     ACCEPT TaskDescInput.
+038600
+038700     PERFORM 5005-PROMPT-RECUR-CODE.
+038800     IF RecurNone
+038900         MOVE SPACES TO RecurEndDateInput
+039000     ELSE
+039100         PERFORM 5030-PROMPT-RECUR-END-DATE
+039200     END-IF
+039300
+039400     PERFORM 5050-OPEN-SCHEDULE-IO
+039500
+039600     MOVE TaskDateInput TO ScanDate
+039700     MOVE 'Y' TO ProceedSw
+039800     PERFORM 5150-CHECK-DOUBLE-BOOKING
+039900     IF TaskFound
+040000         DISPLAY "Warning - " TaskDateInput " already has a task:"
+040100         DISPLAY "  " OldDescription
+040200         DISPLAY "Add this task anyway? (Y/N):"
+040300         ACCEPT ConfirmAnswer
+040400         IF ConfirmAnswer NOT = 'Y'
+040500             MOVE 'N' TO ProceedSw
+040600         END-IF
+040700     END-IF
+040800
+040900     IF ProceedWithAdd
+041000         PERFORM 5100-FIND-NEXT-SEQ
+041100
+041200         MOVE TaskDateInput TO TaskDate
+041300         MOVE NextSeq TO TaskSeq
+041400         MOVE TaskDescInput TO TaskDescription
+041500         MOVE LoggedInOwner TO TaskOwner
+041600         MOVE RecurCodeInput TO TaskRecurCode
+041700         MOVE RecurEndDateInput TO TaskRecurEndDate
+041800         STRING TaskDateInput DELIMITED BY SIZE
+041900                 "-" DELIMITED BY SIZE
+042000                 NextSeq DELIMITED BY SIZE
+042100             INTO TaskID
+042200         WRITE ScheduleRecord
+042300             INVALID KEY
+042400                 DISPLAY "Unable to add task - duplicate key."
+042500             NOT INVALID KEY
+042600                 DISPLAY "Task Added Successfully - ID " TaskID
+042700                 MOVE "ADD" TO AuditAction
+042800                 MOVE TaskID TO AuditTaskIDWork
+042900                 MOVE SPACES TO AuditBeforeWork
+043000                 MOVE TaskDescription TO AuditAfterWork
+043100                 PERFORM 9500-WRITE-AUDIT-RECORD
+043200                 IF NOT RecurNone
+043300                     PERFORM 5250-WRITE-RECURRENCES
+043400                 END-IF
+043500         END-WRITE
+043600     ELSE
+043700         DISPLAY "Task not added."
+043800     END-IF
+043900
+044000     CLOSE ScheduleFile.
+044100
+044200 5050-OPEN-SCHEDULE-IO.
+044300     OPEN I-O ScheduleFile
+044400     IF ScheduleStatus = "35"
+044500         OPEN OUTPUT ScheduleFile
+044600         CLOSE ScheduleFile
+044700         OPEN I-O ScheduleFile
+044800     END-IF.
+044900
+045000*===========================================================
+045100* PROMPT FOR THE RECURRENCE CODE, REPROMPTING UNTIL ONE OF   *
+045200* N/D/W/M IS ENTERED.  5300-ADVANCE-DATE RELIES ON THIS      *
+045300* ALREADY BEING VALID, SINCE AN UNRECOGNIZED CODE WOULD      *
+045400* OTHERWISE NEVER ADVANCE OCCDATEFMT AND LOOP FOREVER.        *
+045500*===========================================================
+045600 5005-PROMPT-RECUR-CODE.
+045700     MOVE 'N' TO RecurCodeValidSw
+045800     PERFORM 5006-ACCEPT-RECUR-CODE UNTIL RecurCodeOK.
+045900
+046000 5006-ACCEPT-RECUR-CODE.
+046100     DISPLAY "Recurring? (N)one/(D)aily/(W)eekly/(M)onthly:"
+046200     ACCEPT RecurCodeInput
+046300     INSPECT RecurCodeInput CONVERTING "ndwm" TO "NDWM"
+046400     IF RecurCodeValid
+046500         MOVE 'Y' TO RecurCodeValidSw
+046600     ELSE
+046700         DISPLAY "Invalid choice - enter N, D, W, or M."
+046800     END-IF.
+046900
+047000*===========================================================
+047100* PROMPT FOR THE RECURRENCE END DATE, REPROMPTING UNTIL A    *
+047200* REAL YYYY-MM-DD CALENDAR DATE IS ENTERED.                  *
+047300*===========================================================
+047400 5030-PROMPT-RECUR-END-DATE.
+047500     MOVE 'N' TO ValidDateSw
+047600     PERFORM 5040-ACCEPT-RECUR-END-DATE UNTIL ValidDate.
+047700
+047800 5040-ACCEPT-RECUR-END-DATE.
+047900     DISPLAY "Recur Until (YYYY-MM-DD):"
+048000     ACCEPT RecurEndDateInput
+048100     MOVE RecurEndDateInput TO DateToValidate
+048200     PERFORM 9700-VALIDATE-DATE
+048300     IF NOT ValidDate
+048400         DISPLAY "Invalid date - enter a real YYYY-MM-DD date."
+048500     END-IF.
+048600
+048700*===========================================================
+048800* PROMPT FOR THE NEW TASK'S DATE, REPROMPTING UNTIL A REAL   *
+048900* YYYY-MM-DD CALENDAR DATE IS ENTERED.                       *
+049000*===========================================================
+049100 5010-PROMPT-TASK-DATE.
+049200     MOVE 'N' TO ValidDateSw
+049300     PERFORM 5020-ACCEPT-TASK-DATE UNTIL ValidDate.
+049400
+049500 5020-ACCEPT-TASK-DATE.
+049600     DISPLAY "Enter Task Date (YYYY-MM-DD):"
+049700     ACCEPT TaskDateInput
+049800     MOVE TaskDateInput TO DateToValidate
+049900     PERFORM 9700-VALIDATE-DATE
+050000     IF NOT ValidDate
+050100         DISPLAY "Invalid date - enter a real YYYY-MM-DD date."
+050200     END-IF.
+050300
+050400*===========================================================
+050500* CHECK WHETHER A TASK ALREADY EXISTS ON SCANDATE.  ON      *
+050600* RETURN, TASKFOUND AND OLDDESCRIPTION DESCRIBE THE FIRST   *
+050700* MATCH SO 5000-ADD-TASK CAN WARN THE OPERATOR BEFORE IT    *
+050800* WRITES A SECOND TASK ON THE SAME DATE.                    *
+050900*===========================================================
+051000 5150-CHECK-DOUBLE-BOOKING.
+051100     MOVE 'N' TO FoundSw
+051200     MOVE 'N' TO EOF-SW
+051300     MOVE ScanDate TO TaskDate
+051400     MOVE 0 TO TaskSeq
+051500     START ScheduleFile KEY IS NOT LESS THAN SCHD-KEY
+051600         INVALID KEY
+051700             MOVE 'Y' TO EOF-SW
+051800     END-START
+051900     PERFORM 5160-SCAN-FOR-DOUBLE-BOOKING UNTIL EOF OR TaskFound.
+052000
+052100 5160-SCAN-FOR-DOUBLE-BOOKING.
+052200     READ ScheduleFile NEXT RECORD
+052300         AT END
+052400             MOVE 'Y' TO EOF-SW
+052500         NOT AT END
+052600             IF TaskDate = ScanDate
+052700                 IF TaskOwner = LoggedInOwner
+052800                     MOVE 'Y' TO FoundSw
+052900                     MOVE TaskDescription TO OldDescription
+053000                 END-IF
+053100             ELSE
+053200                 MOVE 'Y' TO EOF-SW
+053300             END-IF
+053400     END-READ.
+053500
+053600*===========================================================
+053700* LOCATE THE NEXT FREE TASKSEQ FOR SCANDATE BY POSITIONING  *
+053800* ON THE FIRST RECORD FOR THAT DATE AND READING FORWARD     *
+053900* WHILE THE DATE STILL MATCHES.  TASKSEQ CLIMBS WITHIN A    *
+054000* DATE, SO THE LAST MATCH SEEN IS THE HIGHEST IN USE.       *
+054100*===========================================================
+054200 5100-FIND-NEXT-SEQ.
+054300     MOVE 0 TO NextSeq
+054400     MOVE ScanDate TO TaskDate
+054500     MOVE 0 TO TaskSeq
+054600     MOVE 'N' TO EOF-SW
+054700     START ScheduleFile KEY IS NOT LESS THAN SCHD-KEY
+054800         INVALID KEY
+054900             MOVE 'Y' TO EOF-SW
+055000     END-START
+055100     IF NOT EOF
+055200         PERFORM 5110-SCAN-SAME-DATE UNTIL EOF
+055300     END-IF
+055400     COMPUTE NextSeq = NextSeq + 1.
+055500
+055600 5110-SCAN-SAME-DATE.
+055700     READ ScheduleFile NEXT RECORD
+055800         AT END
+055900             MOVE 'Y' TO EOF-SW
+056000         NOT AT END
+056100             IF TaskDate = ScanDate
+056200                 MOVE TaskSeq TO NextSeq
+056300             ELSE
+056400                 MOVE 'Y' TO EOF-SW
+056500             END-IF
+056600     END-READ.
+056700
+056800*===========================================================
+056900* GENERATE FUTURE OCCURRENCES OF A RECURRING TASK, ONE AT A *
+057000* TIME, UNTIL THE ADVANCED DATE PASSES RECUREENDDATEINPUT.  *
+057100*===========================================================
+057200 5250-WRITE-RECURRENCES.
+057300     MOVE TaskDateInput TO OccDateFmt
+057400     PERFORM 5260-NEXT-OCCURRENCE
+057500         UNTIL OccDateFmt > RecurEndDateInput.
+057600
+057700 5260-NEXT-OCCURRENCE.
+057800     PERFORM 5300-ADVANCE-DATE
+057900     IF OccDateFmt NOT > RecurEndDateInput
+058000         PERFORM 5200-WRITE-OCCURRENCE
+058100     END-IF.
+058200
+058300*===========================================================
+058400* WRITE ONE GENERATED OCCURRENCE RECORD AND ITS AUDIT ENTRY. *
+058500* EACH OCCURRENCE DATE IS CHECKED FOR A DOUBLE-BOOKING THE   *
+058600* SAME AS THE ANCHOR TASK, SINCE THE OPERATOR NEVER SEES     *
+058700* THESE DATES TO REVIEW THEM.  A CONFLICTING OCCURRENCE IS   *
+058800* SKIPPED RATHER THAN WRITTEN.                               *
+058900*===========================================================
+059000 5200-WRITE-OCCURRENCE.
+059100     MOVE OccDateFmt TO ScanDate
+059200     PERFORM 5150-CHECK-DOUBLE-BOOKING
+059300     IF TaskFound
+059400         DISPLAY "Skipped occurrence - already booked: "
+059500             OccDateFmt
+059600     ELSE
+059700         PERFORM 5100-FIND-NEXT-SEQ
+059800         MOVE OccDateFmt TO TaskDate
+059900         MOVE NextSeq TO TaskSeq
+060000         MOVE TaskDescInput TO TaskDescription
+060100         MOVE LoggedInOwner TO TaskOwner
+060200         MOVE RecurCodeInput TO TaskRecurCode
+060300         MOVE RecurEndDateInput TO TaskRecurEndDate
+060400         STRING OccDateFmt DELIMITED BY SIZE
+060500                 "-" DELIMITED BY SIZE
+060600                 NextSeq DELIMITED BY SIZE
+060700             INTO TaskID
+060800         WRITE ScheduleRecord
+060900             INVALID KEY
+061000                 DISPLAY "Skipped occurrence - duplicate key: "
+061100                     OccDateFmt
+061200             NOT INVALID KEY
+061300                 DISPLAY "Occurrence Added - ID " TaskID
+061400                 MOVE "ADD" TO AuditAction
+061500                 MOVE TaskID TO AuditTaskIDWork
+061600                 MOVE SPACES TO AuditBeforeWork
+061700                 MOVE TaskDescription TO AuditAfterWork
+061800                 PERFORM 9500-WRITE-AUDIT-RECORD
+061900         END-WRITE
+062000     END-IF.
+062100
+062200*===========================================================
+062300* ADVANCE OCCDATEFMT BY ONE UNIT OF THE RECURRENCE INTERVAL.*
+062400*===========================================================
+062500 5300-ADVANCE-DATE.
+062600     EVALUATE RecurCodeInput
+062700         WHEN 'D' PERFORM 5310-ADD-ONE-DAY
+062800         WHEN 'W' PERFORM 5310-ADD-ONE-DAY 7 TIMES
+062900         WHEN 'M' PERFORM 5320-ADD-ONE-MONTH
+063000         WHEN OTHER
+063100             MOVE HIGH-VALUES TO OccDateFmt
+063200     END-EVALUATE.
+063300
+063400 5305-PARSE-OCC-DATE.
+063500     MOVE OccDateFmt(1:4) TO OccYear
+063600     MOVE OccDateFmt(6:2) TO OccMonth
+063700     MOVE OccDateFmt(9:2) TO OccDay.
+063800
+063900 5310-ADD-ONE-DAY.
+064000     PERFORM 5305-PARSE-OCC-DATE
+064100     PERFORM 9750-DAYS-IN-MONTH
+064200     IF OccDay < DaysInMonthWork
+064300         ADD 1 TO OccDay
+064400     ELSE
+064500         MOVE 1 TO OccDay
+064600         IF OccMonth = 12
+064700             MOVE 1 TO OccMonth
+064800             ADD 1 TO OccYear
+064900         ELSE
+065000             ADD 1 TO OccMonth
+065100         END-IF
+065200     END-IF
+065300     PERFORM 5330-FORMAT-OCC-DATE.
+065400
+065500 5320-ADD-ONE-MONTH.
+065600     PERFORM 5305-PARSE-OCC-DATE
+065700     IF OccMonth = 12
+065800         MOVE 1 TO OccMonth
+065900         ADD 1 TO OccYear
+066000     ELSE
+066100         ADD 1 TO OccMonth
+066200     END-IF
+066300     PERFORM 9750-DAYS-IN-MONTH
+066400     IF OccDay > DaysInMonthWork
+066500         MOVE DaysInMonthWork TO OccDay
+066600     END-IF
+066700     PERFORM 5330-FORMAT-OCC-DATE.
+066800
+066900 5330-FORMAT-OCC-DATE.
+067000     STRING OccYear DELIMITED BY SIZE
+067100             "-" DELIMITED BY SIZE
+067200             OccMonth DELIMITED BY SIZE
+067300             "-" DELIMITED BY SIZE
+067400             OccDay DELIMITED BY SIZE
+067500         INTO OccDateFmt.
+067600
+067700*===========================================================
+067800* BACK UP SCHEDULEFILE TO A DATED BACKUP DIRECTORY AND       *
+067900* REMEMBER THE DIRECTORY NAME IN LATESTBACKUPFILE SO         *
+068000* 7500-RESTORE-FROM-BACKUP CAN FIND IT LATER.  CALLED BY      *
+068100* EDIT-TASK AND DELETE-TASK BEFORE EITHER ONE REWRITES        *
+068200* SCHEDULEFILE.  SCHEDULEFILE IS INDEXED, AND SOME ISAM       *
+068300* HANDLERS KEEP THE INDEX IN A COMPANION FILE ALONGSIDE THE   *
+068400* DATA FILE, SO EVERY FILE NAMED SCHEDULEFILE.* IS COPIED,    *
+068500* NOT JUST SCHEDULEFILE.DAT, SO THE BACKUP IS COMPLETE NO     *
+068600* MATTER HOW THE PRODUCTION RUNTIME LAYS THE FILE OUT ON      *
+068700* DISK.  THE BACKUP ITSELF LIVES UNDER BACKUPS/ RATHER THAN   *
+068800* ALONGSIDE SCHEDULEFILE, SO THE SCHEDULEFILE.* GLOB NEVER    *
+068900* PICKS UP AN EARLIER BACKUP DIRECTORY.  ON RETURN,           *
+069000* BACKUPOKSW TELLS THE CALLER WHETHER THE BACKUP CAN BE       *
+069100* TRUSTED - THE CALLER MUST NOT PROCEED WITH A DESTRUCTIVE    *
+069200* REWRITE OR DELETE UNLESS BACKUPOK.                          *
+069300*===========================================================
+069400 5900-BACKUP-SCHEDULE-FILE.
+069500     MOVE 'N' TO BackupOKSw
+069600     ACCEPT BackupDateWork FROM DATE YYYYMMDD
+069700     ACCEPT BackupTimeWork FROM TIME
+069800     STRING "Backups/" DELIMITED BY SIZE
+069900             BackupDateWork DELIMITED BY SIZE
+070000             BackupTimeWork DELIMITED BY SIZE
+070100         INTO BackupName
+070200     PERFORM 5905-TRIM-BACKUP-NAME
+070300     STRING "mkdir -p " DELIMITED BY SIZE
+070400             BackupName(1:BackupNameLen) DELIMITED BY SIZE
+070500             " && cp ScheduleFile.* " DELIMITED BY SIZE
+070600             BackupName(1:BackupNameLen) DELIMITED BY SIZE
+070700         INTO BackupCmd
+070800     CALL "SYSTEM" USING BackupCmd
+070900     IF RETURN-CODE NOT = 0
+071000         DISPLAY "Backup failed - this change will not proceed."
+071100     ELSE
+071200         OPEN OUTPUT LatestBackupFile
+071300         MOVE BackupName TO LatestBackupLine
+071400         WRITE LatestBackupLine
+071500         CLOSE LatestBackupFile
+071600         MOVE 'Y' TO BackupOKSw
+071700     END-IF.
+071800
+071900*===========================================================
+072000* TRIM TRAILING SPACES FROM BACKUPNAME SO IT CAN BE STRUNG  *
+072100* INTO A SHELL COMMAND WITHOUT LEAVING EMBEDDED BLANKS       *
+072200* BETWEEN IT AND WHATEVER FOLLOWS, AND WITHOUT THE COMMAND   *
+072300* OVERFLOWING BACKUPCMD WHEN BACKUPNAME IS USED TWICE.       *
+072400*===========================================================
+072500 5905-TRIM-BACKUP-NAME.
+072600     MOVE 40 TO BackupNameLen
+072700     MOVE 'N' TO BackupTrimDoneSw
+072800     PERFORM 5906-SHRINK-BACKUP-NAME-LEN UNTIL BackupTrimDone.
+072900
+073000 5906-SHRINK-BACKUP-NAME-LEN.
+073100     IF BackupNameLen = 0
+073200         MOVE 'Y' TO BackupTrimDoneSw
+073300     ELSE
+073400         IF BackupName(BackupNameLen:1) NOT = SPACE
+073500             MOVE 'Y' TO BackupTrimDoneSw
+073600         ELSE
+073700             SUBTRACT 1 FROM BackupNameLen
+073800         END-IF
+073900     END-IF.
+074000
+074100*===========================================================
+074200* EDIT TASK - OPERATOR IDENTIFIES THE TASK BY TASKID SINCE   *
+074300* SEVERAL TASKS CAN SHARE ONE DATE.  THE RECORD IS LOCATED   *
+074400* BY A DIRECT KEYED READ.  IF THE DATE IS LEFT UNCHANGED THE  *
+074500* RECORD IS REWRITTEN IN PLACE; IF THE DATE IS CHANGED THE    *
+074600* OLD RECORD IS DELETED AND A NEW ONE IS WRITTEN UNDER THE    *
+074700* NEW DATE, SINCE THE DATE IS PART OF THE RECORD KEY AND      *
+074800* REWRITE CANNOT CHANGE IT.  A SUCCESSFUL UPDATE IS RECORDED  *
+074900* IN THE AUDIT LOG WITH BOTH THE OLD AND NEW DESCRIPTION.     *
+075000* SCHEDULEFILE IS BACKED UP FIRST.                            *
+075100*===========================================================
+075200 6000-EDIT-TASK.
+075300     DISPLAY "Enter Task ID to edit:".
+075400     ACCEPT TaskIDInput.
+075500
+075600     PERFORM 5900-BACKUP-SCHEDULE-FILE
+075700     IF NOT BackupOK
+075800         DISPLAY "Edit cancelled - could not confirm the backup."
+075900     ELSE
+076000         PERFORM 5050-OPEN-SCHEDULE-IO
+076100         PERFORM 6050-FIND-BY-TASKID
+076200
+076300         IF TaskFound
+076400             MOVE TaskDescription TO OldDescription
+076500             MOVE TaskDate TO OldTaskDate
+076600             DISPLAY "Enter Updated Task Description:"
+076700             ACCEPT TaskDescription
+076800             DISPLAY "Current Task Date: " OldTaskDate
+076900             PERFORM 6010-PROMPT-EDIT-DATE
+077000             IF TaskDateUpdateInput = SPACES OR
+077100                TaskDateUpdateInput = OldTaskDate
+077200                 PERFORM 6100-REWRITE-SAME-DATE
+077300             ELSE
+077400                 PERFORM 6200-REWRITE-NEW-DATE
+077500             END-IF
+077600         ELSE
+077700             DISPLAY "No task found with that ID."
+077800         END-IF
+077900
+078000         CLOSE ScheduleFile
+078100     END-IF.
+078200
+078300*===========================================================
+078400* LOCATE A RECORD BY TASKID.  TASKID IS BUILT AS TASKDATE +  *
+078500* "-" + TASKSEQ (5000-ADD-TASK), SO SCHD-KEY IS SPLIT BACK    *
+078600* OUT OF TASKIDINPUT AND READ DIRECTLY RATHER THAN SCANNING   *
+078700* THE FILE.  ON RETURN FOUNDSW TELLS THE CALLER WHETHER       *
+078800* SCHEDULERECORD HOLDS THE MATCHING RECORD, POSITIONED FOR    *
+078900* REWRITE/DELETE.                                             *
+079000*===========================================================
+079100 6050-FIND-BY-TASKID.
+079200     MOVE 'N' TO FoundSw
+079300     MOVE TaskIDInput(1:10) TO TaskDate
+079400     MOVE TaskIDInput(12:5) TO TaskSeq
+079500     READ ScheduleFile RECORD
+079600         INVALID KEY
+079700             CONTINUE
+079800         NOT INVALID KEY
+079900             IF TaskID = TaskIDInput AND TaskOwner = LoggedInOwner
+080000                 MOVE 'Y' TO FoundSw
+080100             END-IF
+080200     END-READ.
+080300
+080400*===========================================================
+080500* PROMPT FOR AN UPDATED TASK DATE.  A BLANK ENTRY MEANS      *
+080600* "KEEP THE CURRENT DATE" AND SKIPS VALIDATION; ANYTHING     *
+080700* ELSE MUST BE A REAL YYYY-MM-DD CALENDAR DATE.              *
+080800*===========================================================
+080900 6010-PROMPT-EDIT-DATE.
+081000     MOVE 'N' TO ValidDateSw
+081100     PERFORM 6020-ACCEPT-EDIT-DATE UNTIL ValidDate.
+081200
+081300 6020-ACCEPT-EDIT-DATE.
+081400     DISPLAY "Enter Updated Task Date (YYYY-MM-DD), blank=keep:"
+081500     ACCEPT TaskDateUpdateInput
+081600     IF TaskDateUpdateInput = SPACES
+081700         MOVE 'Y' TO ValidDateSw
+081800     ELSE
+081900         MOVE TaskDateUpdateInput TO DateToValidate
+082000         PERFORM 9700-VALIDATE-DATE
+082100         IF NOT ValidDate
+082200             DISPLAY "Invalid date - please enter a real date."
+082300         END-IF
+082400     END-IF.
+082500
+082600*===========================================================
+082700* THE TASK DATE IS UNCHANGED - REWRITE THE RECORD IN PLACE.  *
+082800*===========================================================
+082900 6100-REWRITE-SAME-DATE.
+083000     REWRITE ScheduleRecord
+083100         INVALID KEY
+083200             DISPLAY "Error updating task."
+083300         NOT INVALID KEY
+083400             DISPLAY "Task Updated Successfully"
+083500             MOVE "EDIT" TO AuditAction
+083600             MOVE TaskID TO AuditTaskIDWork
+083700             MOVE OldDescription TO AuditBeforeWork
+083800             MOVE TaskDescription TO AuditAfterWork
+083900             PERFORM 9500-WRITE-AUDIT-RECORD
+084000     END-REWRITE.
+084100
+084200*===========================================================
+084300* THE TASK DATE CHANGED - THE OLD RECORD IS DELETED AND A    *
+084400* NEW ONE IS WRITTEN UNDER THE NEW DATE, WITH A NEW TASKID   *
+084500* SINCE TASKID IS DERIVED FROM THE DATE AND SEQUENCE.        *
+084600*===========================================================
+084700 6200-REWRITE-NEW-DATE.
+084800     DELETE ScheduleFile RECORD
+084900         INVALID KEY
+085000             DISPLAY "Error updating task."
+085100         NOT INVALID KEY
+085200             MOVE TaskDateUpdateInput TO ScanDate
+085300             PERFORM 5100-FIND-NEXT-SEQ
+085400             MOVE TaskDateUpdateInput TO TaskDate
+085500             MOVE NextSeq TO TaskSeq
+085600             STRING TaskDateUpdateInput DELIMITED BY SIZE
+085700                     "-" DELIMITED BY SIZE
+085800                     NextSeq DELIMITED BY SIZE
+085900                 INTO TaskID
+086000             WRITE ScheduleRecord
+086100                 INVALID KEY
+086200                     DISPLAY "Error updating task."
+086300                 NOT INVALID KEY
+086400                     DISPLAY "Task Updated Successfully - New ID "
+086500                         TaskID
+086600                     MOVE "EDIT" TO AuditAction
+086700                     MOVE TaskID TO AuditTaskIDWork
+086800                     MOVE OldDescription TO AuditBeforeWork
+086900                     MOVE TaskDescription TO AuditAfterWork
+087000                     PERFORM 9500-WRITE-AUDIT-RECORD
+087100             END-WRITE
+087200     END-DELETE.
+087300
+087400*===========================================================
+087500* DELETE TASK - SAME LOOKUP-BY-TASKID PATTERN AS EDIT.  THE  *
+087600* DESCRIPTION IS SAVED BEFORE THE DELETE SO THE AUDIT LOG    *
+087700* CAN SHOW WHAT WAS REMOVED.  SCHEDULEFILE IS BACKED UP       *
+087800* FIRST, THE SAME AS IN EDIT-TASK.                             *
+087900*===========================================================
+088000 7000-DELETE-TASK.
+088100     DISPLAY "Enter Task ID to delete:".
+088200     ACCEPT TaskIDInput.
+088300
+088400     PERFORM 5900-BACKUP-SCHEDULE-FILE
+088500     IF NOT BackupOK
+088600         DISPLAY "Delete cancelled - backup not confirmed."
+088700     ELSE
+088800         PERFORM 5050-OPEN-SCHEDULE-IO
+088900         PERFORM 6050-FIND-BY-TASKID
+089000
+089100         IF TaskFound
+089200             MOVE TaskDescription TO OldDescription
+089300             DELETE ScheduleFile RECORD
+089400                 INVALID KEY
+089500                     DISPLAY "Error deleting task."
+089600                 NOT INVALID KEY
+089700                     DISPLAY "Task Deleted: " TaskID
+089800                     MOVE "DELETE" TO AuditAction
+089900                     MOVE TaskID TO AuditTaskIDWork
+090000                     MOVE OldDescription TO AuditBeforeWork
+090100                     MOVE SPACES TO AuditAfterWork
+090200                     PERFORM 9500-WRITE-AUDIT-RECORD
+090300             END-DELETE
+090400         ELSE
+090500             DISPLAY "No task found with that ID."
+090600         END-IF
+090700
+090800         CLOSE ScheduleFile
+090900     END-IF.
+091000
+091100*===========================================================
+091200* RESTORE-FROM-BACKUP - COPIES EVERY FILE OUT OF THE MOST    *
+091300* RECENT BACKUP DIRECTORY NAMED IN LATESTBACKUPFILE BACK     *
+091400* OVER SCHEDULEFILE'S DATA AND INDEX FILES.  THIS IS THE      *
+091500* MENU "RESTART" OPTION, FOR RECOVERING FROM A BAD EDIT OR   *
+091600* DELETE.  THE RETURN STATUS OF THE COPY IS CHECKED SO A     *
+091700* FAILED RESTORE IS REPORTED RATHER THAN CLAIMED AS SUCCESS.  *
+091800*===========================================================
+091900 7500-RESTORE-FROM-BACKUP.
+092000     MOVE 'N' TO FoundSw
+092100     MOVE SPACES TO LatestBackupLine
+092200     OPEN INPUT LatestBackupFile
+092300     IF LatestBackupStatus = "35"
+092400         DISPLAY "No backup is on record."
+092500     ELSE
+092600         READ LatestBackupFile
+092700             AT END
+092800                 DISPLAY "No backup is on record."
+092900             NOT AT END
+093000                 MOVE 'Y' TO FoundSw
+093100                 MOVE LatestBackupLine TO BackupName
+093200         END-READ
+093300         CLOSE LatestBackupFile
+093400     END-IF
+093500
+093600     IF TaskFound
+093700         DISPLAY "Restoring ScheduleFile from " BackupName
+093800         PERFORM 5905-TRIM-BACKUP-NAME
+093900         STRING "cp " DELIMITED BY SIZE
+094000                 BackupName(1:BackupNameLen) DELIMITED BY SIZE
+094100                 "/ScheduleFile.* ." DELIMITED BY SIZE
+094200             INTO BackupCmd
+094300         CALL "SYSTEM" USING BackupCmd
+094400         IF RETURN-CODE NOT = 0
+094500             DISPLAY "Restore failed - no files were changed."
+094600         ELSE
+094700             DISPLAY "Restore complete."
+094800         END-IF
+094900     END-IF.
+095000
+095100*===========================================================
+095200* RUN REPORT - A FORMATTED, PAGE-HEADED EXTRACT OF THE       *
+095300* LOGGED-IN USER'S TASKS, EITHER BY DATE RANGE OR BY A        *
+095400* KEYWORD MATCHED AGAINST THE DESCRIPTION.  OUTPUT GOES TO    *
+095500* REPORTFILE, NOT THE SCREEN.                                 *
+095600*===========================================================
+095700 8000-RUN-REPORT.
+095800     DISPLAY "Report by (D)ate range or (K)eyword?".
+095900     ACCEPT ReportModeSw.
+096000
+096100     IF ReportByDate
+096200         DISPLAY "Start Date (YYYY-MM-DD):"
+096300         ACCEPT ReportStartDate
+096400         DISPLAY "End Date (YYYY-MM-DD):"
+096500         ACCEPT ReportEndDate
+096600     ELSE
+096700         DISPLAY "Keyword:"
+096800         ACCEPT ReportKeyword
+096900         PERFORM 9780-TRIM-KEYWORD
+097000     END-IF
+097100
+097200     MOVE 0 TO PageNumber
+097300     MOVE 99 TO LineCount
+097400     MOVE 'N' TO EOF-SW
+097500     OPEN OUTPUT ReportFile
+097600     IF ReportStatus NOT = "00"
+097700         DISPLAY "Unable to open ReportFile - report not run."
+097800     ELSE
+097900         OPEN INPUT ScheduleFile
+098000         IF ScheduleStatus = "35"
+098100             DISPLAY "No schedule exists yet - report not run."
+098200             CLOSE ReportFile
+098300         ELSE
+098400             PERFORM 8150-REPORT-NEXT-RECORD UNTIL EOF
+098500             PERFORM 8300-REPORT-FOOTER
+098600             CLOSE ScheduleFile
+098700             CLOSE ReportFile
+098800             DISPLAY "Report written to ReportFile.dat."
+098900         END-IF
+099000     END-IF.
+099100
+099200 8100-REPORT-HEADER.
+099300     ADD 1 TO PageNumber
+099400     MOVE SPACES TO ReportLine
+099500     STRING "SCHEDULE REPORT - PAGE " DELIMITED BY SIZE
+099600             PageNumber DELIMITED BY SIZE
+099700         INTO ReportLine
+099800     WRITE ReportLine
+099900     MOVE SPACES TO ReportLine
+100000     STRING "DATE        TASK ID           DESCRIPTION"
+100100             DELIMITED BY SIZE
+100200         INTO ReportLine
+100300     WRITE ReportLine
+100400     MOVE 0 TO LineCount.
+100500
+100600 8150-REPORT-NEXT-RECORD.
+100700     READ ScheduleFile NEXT RECORD
+100800         AT END
+100900             MOVE 'Y' TO EOF-SW
+101000         NOT AT END
+101100             PERFORM 8200-REPORT-EVALUATE-RECORD
+101200     END-READ.
+101300
+101400 8200-REPORT-EVALUATE-RECORD.
+101500     IF TaskOwner = LoggedInOwner
+101600         IF ReportByDate
+101700             IF TaskDate >= ReportStartDate AND
+101800                TaskDate <= ReportEndDate
+101900                 PERFORM 8400-REPORT-DETAIL-LINE
+102000             END-IF
+102100         ELSE
+102200             PERFORM 8250-CHECK-KEYWORD
+102300         END-IF
+102400     END-IF.
+102500
+102600 8250-CHECK-KEYWORD.
+102700     MOVE 0 TO KeywordTally
+102800     IF KeywordLen > 0
+102900         INSPECT TaskDescription TALLYING KeywordTally
+103000             FOR ALL ReportKeyword(1:KeywordLen)
+103100     END-IF
+103200     IF KeywordTally > 0
+103300         PERFORM 8400-REPORT-DETAIL-LINE
+103400     END-IF.
+103500
+103600 8300-REPORT-FOOTER.
+103700     MOVE SPACES TO ReportLine
+103800     STRING "END OF REPORT" DELIMITED BY SIZE INTO ReportLine
+103900     WRITE ReportLine.
+104000
+104100 8400-REPORT-DETAIL-LINE.
+104200     IF LineCount NOT < 20
+104300         PERFORM 8100-REPORT-HEADER
+104400     END-IF
+104500     MOVE SPACES TO ReportLine
+104600     STRING TaskDate DELIMITED BY SIZE
+104700             " " DELIMITED BY SIZE
+104800             TaskID DELIMITED BY SIZE
+104900             " " DELIMITED BY SIZE
+105000             TaskDescription DELIMITED BY SIZE
+105100         INTO ReportLine
+105200     WRITE ReportLine
+105300     ADD 1 TO LineCount.
+105400
+105500*===========================================================
+105600* EXPORT TO CSV - WRITES THE LOGGED-IN USER'S TASKS OUT TO   *
+105700* A COMMA-DELIMITED EXTRACT FILE FOR OTHER SYSTEMS TO READ.  *
+105800*===========================================================
+105900 9000-EXPORT-CSV.
+106000     MOVE 'N' TO EOF-SW
+106100     OPEN OUTPUT CsvFile
+106200     IF CsvStatus NOT = "00"
+106300         DISPLAY "Unable to open CsvFile - export not run."
+106400     ELSE
+106500         OPEN INPUT ScheduleFile
+106600         IF ScheduleStatus = "35"
+106700             DISPLAY "No schedule exists yet - export not run."
+106800             CLOSE CsvFile
+106900         ELSE
+107000             MOVE SPACES TO CsvLine
+107100             STRING "TaskDate,TaskID,TaskOwner,TaskDescription"
+107200                     DELIMITED BY SIZE
+107300                 INTO CsvLine
+107400             WRITE CsvLine
+107500             PERFORM 9050-EXPORT-NEXT-RECORD UNTIL EOF
+107600             CLOSE ScheduleFile
+107700             CLOSE CsvFile
+107800             DISPLAY "Schedule exported to ScheduleExport.csv."
+107900         END-IF
+108000     END-IF.
+108100
+108200 9050-EXPORT-NEXT-RECORD.
+108300     READ ScheduleFile NEXT RECORD
+108400         AT END
+108500             MOVE 'Y' TO EOF-SW
+108600         NOT AT END
+108700             IF TaskOwner = LoggedInOwner
+108800                 PERFORM 9060-TRIM-DESCRIPTION
+108900                 PERFORM 9070-BUILD-CSV-DESC-FIELD
+109000                 MOVE SPACES TO CsvLine
+109100                 IF CsvFieldLen = 0
+109200                     STRING TaskDate DELIMITED BY SIZE
+109300                             "," DELIMITED BY SIZE
+109400                             TaskID DELIMITED BY SIZE
+109500                             "," DELIMITED BY SIZE
+109600                             TaskOwner DELIMITED BY SIZE
+109700                             "," DELIMITED BY SIZE
+109800                         INTO CsvLine
+109900                 ELSE
+110000                     STRING TaskDate DELIMITED BY SIZE
+110100                             "," DELIMITED BY SIZE
+110200                             TaskID DELIMITED BY SIZE
+110300                             "," DELIMITED BY SIZE
+110400                             TaskOwner DELIMITED BY SIZE
+110500                             "," DELIMITED BY SIZE
+110600                             CsvDescField(1:CsvFieldLen)
+110700                                 DELIMITED BY SIZE
+110800                         INTO CsvLine
+110900                 END-IF
+111000                 WRITE CsvLine
+111100             END-IF
+111200     END-READ.
+111300
+111400*===========================================================
+111500* TRIM TRAILING SPACES FROM TASKDESCRIPTION SO THE CSV ROW   *
+111600* DOES NOT CARRY A FIELD PADDED OUT TO FIFTY CHARACTERS.     *
+111700*===========================================================
+111800 9060-TRIM-DESCRIPTION.
+111900     MOVE 50 TO DescLen
+112000     MOVE 'N' TO DescTrimDoneSw
+112100     PERFORM 9065-SHRINK-DESC-LEN UNTIL DescTrimDone.
+112200
+112300 9065-SHRINK-DESC-LEN.
+112400     IF DescLen = 0
+112500         MOVE 'Y' TO DescTrimDoneSw
+112600     ELSE
+112700         IF TaskDescription(DescLen:1) NOT = SPACE
+112800             MOVE 'Y' TO DescTrimDoneSw
+112900         ELSE
+113000             SUBTRACT 1 FROM DescLen
+113100         END-IF
+113200     END-IF.
+113300
+113400*===========================================================
+113500* BUILD THE CSV DESCRIPTION FIELD FROM THE TRIMMED           *
+113600* DESCRIPTION.  A DESCRIPTION CONTAINING A COMMA IS WRAPPED  *
+113700* IN QUOTES SO IT DOES NOT SHIFT THE COLUMNS AFTER IT WHEN   *
+113800* THE FILE IS READ BACK INTO A SPREADSHEET.                  *
+113900*===========================================================
+114000 9070-BUILD-CSV-DESC-FIELD.
+114100     MOVE SPACES TO CsvDescField
+114200     IF DescLen = 0
+114300         MOVE 0 TO CsvFieldLen
+114400     ELSE
+114500         MOVE 0 TO CsvCommaCount
+114600         INSPECT TaskDescription(1:DescLen)
+114700             TALLYING CsvCommaCount FOR ALL ","
+114800         IF CsvCommaCount = 0
+114900             MOVE TaskDescription(1:DescLen) TO CsvDescField
+115000             MOVE DescLen TO CsvFieldLen
+115100         ELSE
+115200             STRING '"' DELIMITED BY SIZE
+115300                     TaskDescription(1:DescLen) DELIMITED BY SIZE
+115400                     '"' DELIMITED BY SIZE
+115500                 INTO CsvDescField
+115600             COMPUTE CsvFieldLen = DescLen + 2
+115700         END-IF
+115800     END-IF.
+115900
+116000*===========================================================
+116100* APPEND ONE RECORD TO AUDITLOG.  CALLER MUST HAVE LOADED    *
+116200* AUDITWORK FIRST.                                            *
+116300*===========================================================
+116400 9500-WRITE-AUDIT-RECORD.
+116500     PERFORM 9600-BUILD-TIMESTAMP
+116600     MOVE Username TO AudUsername
+116700     MOVE AuditAction TO AudAction
+116800     MOVE AuditTaskIDWork TO AudTaskID
+116900     MOVE AuditBeforeWork TO AudBeforeDesc
+117000     MOVE AuditAfterWork TO AudAfterDesc
+117100     OPEN EXTEND AuditFile
+117200     IF AuditStatus = "35"
+117300         OPEN OUTPUT AuditFile
+117400         CLOSE AuditFile
+117500         OPEN EXTEND AuditFile
+117600     END-IF
+117700     IF AuditStatus NOT = "00"
+117800         DISPLAY "Unable to open AuditLog - record not written."
+117900     ELSE
+118000         WRITE AuditRecord
+118100         CLOSE AuditFile
+118200     END-IF.
+118300
+118400 9600-BUILD-TIMESTAMP.
+118500     ACCEPT AuditDateWork FROM DATE YYYYMMDD
+118600     ACCEPT AuditTimeWork FROM TIME
+118700     STRING AuditDateWork(1:4) DELIMITED BY SIZE
+118800             "-" DELIMITED BY SIZE
+118900             AuditDateWork(5:2) DELIMITED BY SIZE
+119000             "-" DELIMITED BY SIZE
+119100             AuditDateWork(7:2) DELIMITED BY SIZE
+119200             " " DELIMITED BY SIZE
+119300             AuditTimeWork(1:2) DELIMITED BY SIZE
+119400             ":" DELIMITED BY SIZE
+119500             AuditTimeWork(3:2) DELIMITED BY SIZE
+119600             ":" DELIMITED BY SIZE
+119700             AuditTimeWork(5:2) DELIMITED BY SIZE
+119800         INTO AudTimestamp.
+119900
+120000*===========================================================
+120100* VALIDATE DATETOVALIDATE AS A REAL YYYY-MM-DD CALENDAR      *
+120200* DATE (VALID MONTH, AND A DAY IN RANGE FOR THAT MONTH AND   *
+120300* YEAR, INCLUDING LEAP YEARS).  SETS VALIDDATESW.             *
+120400*===========================================================
+120500 9700-VALIDATE-DATE.
+120600     MOVE 'N' TO ValidDateSw
+120700     IF DateToValidate(5:1) = "-" AND DateToValidate(8:1) = "-"
+120800         IF DateToValidate(1:4) IS NUMERIC AND
+120900            DateToValidate(6:2) IS NUMERIC AND
+121000            DateToValidate(9:2) IS NUMERIC
+121100             MOVE DateToValidate TO OccDateFmt
+121200             PERFORM 5305-PARSE-OCC-DATE
+121300             IF OccYear > 0 AND OccMonth >= 1 AND OccMonth <= 12
+121400                 PERFORM 9750-DAYS-IN-MONTH
+121500                 IF OccDay >= 1 AND OccDay <= DaysInMonthWork
+121600                     MOVE 'Y' TO ValidDateSw
+121700                 END-IF
+121800             END-IF
+121900         END-IF
+122000     END-IF.
+122100
+122200*===========================================================
+122300* TRIM TRAILING SPACES FROM REPORTKEYWORD SO THE INSPECT     *
+122400* COMPARISON IN 8250 MATCHES ONLY WHAT THE OPERATOR TYPED.   *
+122500*===========================================================
+122600 9780-TRIM-KEYWORD.
+122700     MOVE 30 TO KeywordLen
+122800     MOVE 'N' TO TrimDoneSw
+122900     PERFORM 9785-SHRINK-KEYWORD-LEN UNTIL TrimDone.
+123000
+123100 9785-SHRINK-KEYWORD-LEN.
+123200     IF KeywordLen = 0
+123300         MOVE 'Y' TO TrimDoneSw
+123400     ELSE
+123500         IF ReportKeyword(KeywordLen:1) NOT = SPACE
+123600             MOVE 'Y' TO TrimDoneSw
+123700         ELSE
+123800             SUBTRACT 1 FROM KeywordLen
+123900         END-IF
+124000     END-IF.
+124100
+124200*===========================================================
+124300* DAYS-IN-MONTH FOR OCCMONTH/OCCYEAR, USED BY THE DATE       *
+124400* ADVANCE LOGIC ABOVE.                                        *
+124500*===========================================================
+124600 9750-DAYS-IN-MONTH.
+124700     EVALUATE OccMonth
+124800         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+124900             MOVE 31 TO DaysInMonthWork
+125000         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+125100             MOVE 30 TO DaysInMonthWork
+125200         WHEN 2
+125300             PERFORM 9760-CHECK-LEAP-YEAR
+125400             IF LeapYear
+125500                 MOVE 29 TO DaysInMonthWork
+125600             ELSE
+125700                 MOVE 28 TO DaysInMonthWork
+125800             END-IF
+125900         WHEN OTHER
+126000             MOVE 30 TO DaysInMonthWork
+126100     END-EVALUATE.
+126200
+126300 9760-CHECK-LEAP-YEAR.
+126400     MOVE 'N' TO LeapSw
+126500     DIVIDE OccYear BY 4 GIVING YearQuotient
+126600         REMAINDER YearRemainder
+126700     IF YearRemainder = 0
+126800         DIVIDE OccYear BY 100 GIVING YearQuotient
+126900             REMAINDER YearRemainder
+127000         IF YearRemainder = 0
+127100             DIVIDE OccYear BY 400 GIVING YearQuotient
+127200                 REMAINDER YearRemainder
+127300             IF YearRemainder = 0
+127400                 MOVE 'Y' TO LeapSw
+127500             END-IF
+127600         ELSE
+127700             MOVE 'Y' TO LeapSw
+127800         END-IF
+127900     END-IF.
