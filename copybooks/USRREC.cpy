@@ -0,0 +1,12 @@
+000100*---------------------------------------------------------*
+000200*  USRREC.CPY                                               *
+000300*  USER FILE RECORD LAYOUT.  RECORD KEY IS USRUSERNAME.      *
+000400*  MAINTAINED BY THE ACCOUNT SETUP PROCEDURE.  SCHEDULEMAKER *
+000500*  CREATES THE FIRST ACCOUNT ITSELF ON A NEW INSTALLATION,   *
+000600*  SINCE THERE IS NO OTHER WAY TO POPULATE AN EMPTY USERFILE.*
+000700*---------------------------------------------------------*
+000800 01  UserRecord.
+000900     05  UsrUsername                 PIC X(20).
+001000     05  UsrPassword                 PIC X(20).
+001100     05  UsrOwnerCode                PIC X(10).
+001200     05  FILLER                      PIC X(10).
