@@ -0,0 +1,12 @@
+000100*---------------------------------------------------------*
+000200*  AUDTREC.CPY                                             *
+000300*  AUDIT LOG RECORD LAYOUT.  ONE RECORD IS APPENDED FOR     *
+000400*  EVERY SUCCESSFUL ADD, EDIT, OR DELETE.                   *
+000500*---------------------------------------------------------*
+000600 01  AuditRecord.
+000700     05  AudTimestamp                PIC X(19).
+000800     05  AudUsername                 PIC X(20).
+000900     05  AudAction                   PIC X(10).
+001000     05  AudTaskID                   PIC X(16).
+001100     05  AudBeforeDesc               PIC X(50).
+001200     05  AudAfterDesc                PIC X(50).
