@@ -0,0 +1,25 @@
+000100*---------------------------------------------------------*
+000200*  SCHDREC.CPY                                             *
+000300*  SCHEDULE FILE RECORD LAYOUT.                            *
+000400*  RECORD KEY IS SCHD-KEY (TASKDATE + TASKSEQ).             *
+000500*  TASKID IS A SEPARATE UNIQUE IDENTIFIER, BUILT FROM THE   *
+000600*  KEY, USED BY THE OPERATOR TO ADDRESS ONE TASK AMONG      *
+000700*  SEVERAL ON THE SAME DATE.                                *
+000800*  TASKOWNER IS THE OWNER DEPARTMENT CODE OF THE USER WHO    *
+000900*  ADDED THE TASK, FROM USRREC.CPY'S USROWNERCODE.           *
+001000*  TASKRECURCODE/TASKRECUREND IDENTIFY A RECORD AS ONE       *
+001100*  OCCURRENCE OF A RECURRING SERIES GENERATED BY ADD-TASK.   *
+001200*---------------------------------------------------------*
+001300 01  ScheduleRecord.
+001400     05  SCHD-KEY.
+001500         10  TaskDate                PIC X(10).
+001600         10  TaskSeq                 PIC 9(05).
+001700     05  TaskID                      PIC X(16).
+001800     05  TaskOwner                   PIC X(10).
+001900     05  TaskRecurCode               PIC X(01).
+002000         88  TaskRecurNone                VALUE 'N'.
+002100         88  TaskRecurDaily               VALUE 'D'.
+002200         88  TaskRecurWeekly              VALUE 'W'.
+002300         88  TaskRecurMonthly             VALUE 'M'.
+002400     05  TaskRecurEndDate            PIC X(10).
+002500     05  TaskDescription             PIC X(50).
